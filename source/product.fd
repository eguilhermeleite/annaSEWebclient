@@ -0,0 +1,24 @@
+      *================================================================
+      *product.fd
+      *record layout for the "product" master file.
+      *================================================================
+       fd  product
+           label record is standard.
+       01  prd-record.
+           05  prd-code                    pic x(14).
+           05  prd-description             pic x(40).
+           05  prd-barcode                 pic x(13).
+           05  prd-supplier-key.
+               10  prd-supplier-code       pic x(06).
+               10  prd-supplier-part-no    pic x(20).
+           05  prd-cost                    pic 9(07)v99.
+           05  prd-price                   pic 9(07)v99.
+           05  prd-ncm-code                pic 9(08).
+           05  prd-icms-rate               pic 9(03)v99.
+           05  prd-qty-on-hand             pic s9(07)     comp.
+           05  prd-reorder-point           pic s9(07)     comp.
+           05  prd-last-phys-count         pic s9(07)     comp.
+           05  prd-status                  pic x(01).
+               88  prd-active              value "A".
+               88  prd-discontinued        value "D".
+           05  filler                      pic x(17).
