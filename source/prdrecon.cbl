@@ -0,0 +1,146 @@
+      *================================================================
+      *prdrecon.cbl
+      *nightly file-integrity reconciliation for the "product" file.
+      *reports duplicate barcodes, prices that are zero or negative,
+      *and quantity-on-hand values that do not match the last physical
+      *count, since the products screen has no validation stopping any
+      *of those from being keyed in on the spot.
+      *================================================================
+       identification division.
+       program-id. prdrecon.
+       author. edval.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "product.sl".
+           select exception-out assign to "prdrecon.rpt"
+               organization is line sequential
+               file status is exc-file-status.
+       data division.
+       file section.
+           copy "product.fd".
+       fd  exception-out
+           label record is standard.
+       01  exc-line                        pic x(90).
+       working-storage section.
+       01  prd-file-status                 pic x(02).
+       01  exc-file-status                 pic x(02).
+       01  ws-eof-sw                       pic x(01).
+           88  ws-eof                      value "Y".
+       01  ws-exception-count              pic 9(07)      comp.
+       01  ws-prior-barcode                pic x(13).
+       01  ws-prior-code                   pic x(14).
+       01  ws-exception-detail.
+           05  ws-x-code                   pic x(14).
+           05  filler                      pic x(02)      value spaces.
+           05  ws-x-reason                 pic x(40).
+           05  filler                      pic x(02)      value spaces.
+           05  ws-x-detail                 pic x(28).
+       procedure division.
+       0000-mainline section.
+           perform 1000-initialize
+           perform 2000-check-values until ws-eof
+           perform 4000-check-duplicate-barcodes
+           perform 5000-terminate
+           stop run
+           .
+       0000-mainline-exit.
+           exit.
+
+       1000-initialize section.
+           move zero to ws-exception-count
+           move "N" to ws-eof-sw
+           open input product
+           open output exception-out
+           perform 1100-read-next
+           .
+       1000-initialize-exit.
+           exit.
+
+       1100-read-next section.
+           read product next record
+               at end
+                   set ws-eof to true
+           end-read
+           .
+       1100-read-next-exit.
+           exit.
+
+      *----------------------------------------------------------------
+      *2000-check-values - checks a single record, in primary key
+      *order, for a bad price or a stale quantity-on-hand.
+      *----------------------------------------------------------------
+       2000-check-values section.
+           if prd-price not > zero
+               move prd-code to ws-x-code
+               move "price is zero or negative" to ws-x-reason
+               move spaces to ws-x-detail
+               perform 2900-write-exception
+           end-if
+           if prd-last-phys-count not = zero
+               and prd-qty-on-hand not = prd-last-phys-count
+               move prd-code to ws-x-code
+               move "quantity does not match last physical count"
+                   to ws-x-reason
+               move spaces to ws-x-detail
+               perform 2900-write-exception
+           end-if
+           perform 1100-read-next
+           .
+       2000-check-values-exit.
+           exit.
+
+       2900-write-exception section.
+           write exc-line from ws-exception-detail
+           add 1 to ws-exception-count
+           .
+       2900-write-exception-exit.
+           exit.
+
+      *----------------------------------------------------------------
+      *4000-check-duplicate-barcodes - walks the file in barcode order
+      *and flags any barcode (other than a blank, meaning none was
+      *assigned) shared by more than one product code.
+      *----------------------------------------------------------------
+       4000-check-duplicate-barcodes section.
+           move spaces to ws-prior-barcode
+           move spaces to ws-prior-code
+           move low-values to prd-barcode
+           move "N" to ws-eof-sw
+           start product key is not less than prd-barcode
+               invalid key
+                   set ws-eof to true
+           end-start
+           perform 4100-read-next-by-barcode until ws-eof
+           .
+       4000-check-duplicate-barcodes-exit.
+           exit.
+
+       4100-read-next-by-barcode section.
+           read product next record
+               at end
+                   set ws-eof to true
+               not at end
+                   if prd-barcode not = spaces
+                       and prd-barcode = ws-prior-barcode
+                       move prd-code to ws-x-code
+                       move "duplicate barcode" to ws-x-reason
+                       move ws-prior-code to ws-x-detail
+                       perform 2900-write-exception
+                   end-if
+                   move prd-barcode to ws-prior-barcode
+                   move prd-code    to ws-prior-code
+           end-read
+           .
+       4100-read-next-by-barcode-exit.
+           exit.
+
+       5000-terminate section.
+           close product
+           close exception-out
+           .
+       5000-terminate-exit.
+           exit.
