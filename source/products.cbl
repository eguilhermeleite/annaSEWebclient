@@ -27,11 +27,19 @@
        file-control.
       *begin {iscobol}file-control
        copy "product.sl".
+       copy "pricehist.sl".
+       copy "prodstk.sl".
+       copy "futprice.sl".
+       copy "errlog.sl".
       *end {iscobol}file-control
        data division.
        file section.
       *begin {iscobol}file-section
        copy "product.fd".
+       copy "pricehist.fd".
+       copy "prodstk.fd".
+       copy "futprice.fd".
+       copy "errlog.fd".
       *end {iscobol}file-section
        working-storage section.
       *begin {iscobol}is-def
@@ -66,17 +74,27 @@
        input-error section.
            use after standard error procedure on input.
        0100-decl.
+           move "INPUT-ERROR" to el-section
+           perform 9800-write-error-log
            exit.
        i-o-error section.
            use after standard error procedure on i-o.
        0200-decl.
+           move "I-O-ERROR" to el-section
+           perform 9800-write-error-log
            exit.
        output-error section.
            use after standard error procedure on output.
        0300-decl.
+           move "OUTPUT-ERROR" to el-section
+           perform 9800-write-error-log
            exit.
        product-error section.
            use after standard error procedure on product.
+       0400-decl.
+           move "PRODUCT-ERROR" to el-section
+           perform 9800-write-error-log
+           exit.
        end declaratives.
       *end {iscobol}declarative
        main-logic.
