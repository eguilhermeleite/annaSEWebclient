@@ -0,0 +1,5 @@
+      *================================================================
+      *ismsg.cpy
+      *isCOBOL runtime message-box helper routines shipped with the
+      *RTS installation.  not maintained by this application.
+      *================================================================
