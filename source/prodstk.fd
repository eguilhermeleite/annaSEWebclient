@@ -0,0 +1,13 @@
+      *================================================================
+      *prodstk.fd
+      *record layout for the per-warehouse product-stock file, keyed
+      *by product code plus location code, so quantity can be tracked
+      *by warehouse instead of one blended total on the product record.
+      *================================================================
+       fd  product-stock
+           label record is standard.
+       01  pst-record.
+           05  pst-key.
+               10  pst-code                pic x(14).
+               10  pst-location            pic x(04).
+           05  pst-qty-on-hand             pic s9(07)     comp.
