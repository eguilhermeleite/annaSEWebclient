@@ -0,0 +1,16 @@
+      *================================================================
+      *errlog.fd
+      *record layout for the product-error log.  one record is
+      *appended by the products.cbl declaratives whenever the product
+      *file locks up or an i-o error hits mid-edit, so the file
+      *status, operator, and record in play survive the crash.
+      *================================================================
+       fd  error-log
+           label record is standard.
+       01  el-record.
+           05  el-date                     pic 9(08).
+           05  el-time                     pic 9(08).
+           05  el-section                  pic x(15).
+           05  el-file-status-value        pic x(02).
+           05  el-operator-id              pic x(08).
+           05  el-code                     pic x(14).
