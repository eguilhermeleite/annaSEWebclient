@@ -0,0 +1,89 @@
+      *================================================================
+      *futapply.cbl
+      *nightly job that applies any future price whose effective date
+      *has arrived onto the live product record, so nobody has to
+      *remember to key the new price in by hand on the 1st.
+      *================================================================
+       identification division.
+       program-id. futapply.
+       author. edval.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "product.sl".
+           copy "futprice.sl".
+       data division.
+       file section.
+           copy "product.fd".
+           copy "futprice.fd".
+       working-storage section.
+       01  prd-file-status                pic x(02).
+       01  fp-file-status                 pic x(02).
+       01  ws-eof-sw                      pic x(01).
+           88  ws-eof                     value "Y".
+       01  ws-today                       pic 9(08).
+       01  ws-applied-count               pic 9(07)      comp.
+       procedure division.
+       0000-mainline section.
+           perform 1000-initialize
+           perform 2000-process until ws-eof
+           perform 3000-terminate
+           stop run
+           .
+       0000-mainline-exit.
+           exit.
+
+       1000-initialize section.
+           move zero to ws-applied-count
+           move "N" to ws-eof-sw
+           accept ws-today from date yyyymmdd
+           open i-o future-price
+           open i-o product
+           perform 1100-read-next
+           .
+       1000-initialize-exit.
+           exit.
+
+       1100-read-next section.
+           read future-price next record
+               at end
+                   set ws-eof to true
+           end-read
+           .
+       1100-read-next-exit.
+           exit.
+
+       2000-process section.
+           if not fp-applied and fp-effective-date <= ws-today
+               perform 2100-apply-price
+           end-if
+           perform 1100-read-next
+           .
+       2000-process-exit.
+           exit.
+
+       2100-apply-price section.
+           move fp-code to prd-code
+           read product
+               invalid key
+                   continue
+               not invalid key
+                   move fp-new-price to prd-price
+                   rewrite prd-record
+                   set fp-applied to true
+                   rewrite fp-record
+                   add 1 to ws-applied-count
+           end-read
+           .
+       2100-apply-price-exit.
+           exit.
+
+       3000-terminate section.
+           close future-price
+           close product
+           .
+       3000-terminate-exit.
+           exit.
