@@ -0,0 +1,144 @@
+      *================================================================
+      *prodcsv.cbl
+      *batch export of the product master to a comma-separated extract
+      *of code, description, price, and quantity-on-hand, so buyers
+      *can pull the full list into a spreadsheet without copying
+      *values one record at a time off the products screen.
+      *================================================================
+       identification division.
+       program-id. prodcsv.
+       author. edval.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "product.sl".
+           select csv-out assign to "product.csv"
+               organization is line sequential
+               file status is csv-file-status.
+       data division.
+       file section.
+           copy "product.fd".
+       fd  csv-out
+           label record is standard.
+       01  csv-line                       pic x(120).
+       working-storage section.
+       01  prd-file-status                pic x(02).
+       01  csv-file-status                pic x(02).
+       01  ws-eof-sw                      pic x(01).
+           88  ws-eof                     value "Y".
+       01  ws-price-raw                   pic 9(07)v99.
+       01  ws-price-parts redefines ws-price-raw.
+           05  ws-price-int               pic 9(07).
+           05  ws-price-cents             pic 9(02).
+       01  ws-price-int-edited            pic z(06)9.
+       01  ws-csv-qty                     pic z(06)9.
+       01  ws-csv-work                    pic x(120).
+       01  ws-desc-trimmed                pic x(40).
+       01  ws-desc-quoted                 pic x(84).
+       01  ws-desc-len                    pic 9(03)      comp.
+       01  ws-desc-idx                    pic 9(03)      comp.
+       01  ws-desc-out-idx                pic 9(03)      comp.
+       01  ws-quote                       pic x(01)      value '"'.
+       01  ws-csv-header                  pic x(40)
+           value "code,description,price,qty_on_hand".
+       procedure division.
+       0000-mainline section.
+           perform 1000-initialize
+           perform 2000-process until ws-eof
+           perform 3000-terminate
+           stop run
+           .
+       0000-mainline-exit.
+           exit.
+
+       1000-initialize section.
+           move "N" to ws-eof-sw
+           open input product
+           open output csv-out
+           write csv-line from ws-csv-header
+           perform 1100-read-next
+           .
+       1000-initialize-exit.
+           exit.
+
+       1100-read-next section.
+           read product next record
+               at end
+                   set ws-eof to true
+           end-read
+           .
+       1100-read-next-exit.
+           exit.
+
+       2000-process section.
+           move prd-price       to ws-price-raw
+           move ws-price-int    to ws-price-int-edited
+           move prd-qty-on-hand to ws-csv-qty
+           move spaces to ws-csv-work
+           perform 2200-quote-description
+           string
+               function trim(prd-code)             delimited by size
+               ","                                   delimited by size
+               function trim(ws-desc-quoted)          delimited by size
+               ","                                   delimited by size
+               function trim(ws-price-int-edited)    delimited by size
+               "."                                   delimited by size
+               ws-price-cents                        delimited by size
+               ","                                   delimited by size
+               function trim(ws-csv-qty)             delimited by size
+                   into ws-csv-work
+           end-string
+           write csv-line from ws-csv-work
+           perform 1100-read-next
+           .
+       2000-process-exit.
+           exit.
+
+      *----------------------------------------------------------------
+      *2200-quote-description - wraps the description in double
+      *quotes and doubles any quote already embedded in it, so a
+      *description containing a comma (or a quote) does not shift the
+      *columns after it when the row is opened in a spreadsheet.
+      *----------------------------------------------------------------
+       2200-quote-description section.
+           move spaces to ws-desc-quoted
+           move prd-description to ws-desc-trimmed
+           if prd-description = spaces
+               move zero to ws-desc-len
+           else
+               move function length(function trim(prd-description))
+                   to ws-desc-len
+           end-if
+           move 1 to ws-desc-out-idx
+           move ws-quote to ws-desc-quoted(ws-desc-out-idx:1)
+           add 1 to ws-desc-out-idx
+           move 1 to ws-desc-idx
+           perform 2210-copy-desc-char
+               until ws-desc-idx > ws-desc-len
+           move ws-quote to ws-desc-quoted(ws-desc-out-idx:1)
+           .
+       2200-quote-description-exit.
+           exit.
+
+       2210-copy-desc-char section.
+           if ws-desc-trimmed(ws-desc-idx:1) = ws-quote
+               move ws-quote to ws-desc-quoted(ws-desc-out-idx:1)
+               add 1 to ws-desc-out-idx
+           end-if
+           move ws-desc-trimmed(ws-desc-idx:1)
+               to ws-desc-quoted(ws-desc-out-idx:1)
+           add 1 to ws-desc-out-idx
+           add 1 to ws-desc-idx
+           .
+       2210-copy-desc-char-exit.
+           exit.
+
+       3000-terminate section.
+           close product
+           close csv-out
+           .
+       3000-terminate-exit.
+           exit.
