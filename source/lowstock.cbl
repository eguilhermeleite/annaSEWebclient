@@ -0,0 +1,128 @@
+      *================================================================
+      *lowstock.cbl
+      *batch report listing every product whose quantity-on-hand is
+      *below its reorder point, grouped by supplier code, so purchasing
+      *does not have to page through the products screen item by item.
+      *================================================================
+       identification division.
+       program-id. lowstock.
+       author. edval.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "product.sl".
+           select report-out assign to "lowstock.rpt"
+               organization is line sequential
+               file status is rpt-file-status.
+       data division.
+       file section.
+           copy "product.fd".
+       fd  report-out
+           label record is standard.
+       01  rpt-line                       pic x(80).
+       working-storage section.
+       01  prd-file-status                pic x(02).
+       01  rpt-file-status                pic x(02).
+       01  ws-eof-sw                      pic x(01).
+           88  ws-eof                     value "Y".
+       01  ws-last-supplier               pic x(06).
+       01  ws-line-count                  pic 9(05)      comp.
+       01  ws-heading-1.
+           05  filler                     pic x(25)
+               value "low stock reorder report".
+       01  ws-supplier-heading.
+           05  filler                     pic x(09)
+               value "supplier ".
+           05  ws-h-supplier               pic x(06).
+       01  ws-column-heading.
+           05  filler                     pic x(16)      value "code".
+           05  filler                     pic x(42)
+               value "description".
+           05  filler                     pic x(10)
+               value "on-hand".
+           05  filler                     pic x(10)
+               value "reorder".
+       01  ws-detail-line.
+           05  ws-d-code                  pic x(14).
+           05  filler                     pic x(02)      value spaces.
+           05  ws-d-description           pic x(40).
+           05  ws-d-on-hand               pic z(06)9.
+           05  filler                     pic x(02)      value spaces.
+           05  ws-d-reorder               pic z(06)9.
+       procedure division.
+       0000-mainline section.
+           perform 1000-initialize
+           perform 2000-process until ws-eof
+           perform 3000-terminate
+           stop run
+           .
+       0000-mainline-exit.
+           exit.
+
+       1000-initialize section.
+           move zero to ws-line-count
+           move spaces to ws-last-supplier
+           move "N" to ws-eof-sw
+           open input product
+           open output report-out
+           write rpt-line from ws-heading-1
+           move spaces to rpt-line
+           write rpt-line
+           move low-values to prd-supplier-key
+           start product key is not less than prd-supplier-key
+               invalid key
+                   set ws-eof to true
+           end-start
+           if not ws-eof
+               perform 1100-read-next
+           end-if
+           .
+       1000-initialize-exit.
+           exit.
+
+       1100-read-next section.
+           read product next record
+               at end
+                   set ws-eof to true
+           end-read
+           .
+       1100-read-next-exit.
+           exit.
+
+       2000-process section.
+           if prd-qty-on-hand < prd-reorder-point
+               perform 2100-print-detail
+           end-if
+           perform 1100-read-next
+           .
+       2000-process-exit.
+           exit.
+
+       2100-print-detail section.
+           if prd-supplier-code not = ws-last-supplier
+               move prd-supplier-code to ws-last-supplier
+               move spaces to rpt-line
+               write rpt-line
+               move prd-supplier-code to ws-h-supplier
+               write rpt-line from ws-supplier-heading
+               write rpt-line from ws-column-heading
+           end-if
+           move prd-code             to ws-d-code
+           move prd-description      to ws-d-description
+           move prd-qty-on-hand      to ws-d-on-hand
+           move prd-reorder-point    to ws-d-reorder
+           write rpt-line from ws-detail-line
+           add 1 to ws-line-count
+           .
+       2100-print-detail-exit.
+           exit.
+
+       3000-terminate section.
+           close product
+           close report-out
+           .
+       3000-terminate-exit.
+           exit.
