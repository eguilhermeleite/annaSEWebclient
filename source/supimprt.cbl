@@ -0,0 +1,118 @@
+      *================================================================
+      *supimprt.cbl
+      *batch import of a supplier's fixed-width monthly price feed.
+      *matches each row to a product record by supplier code plus
+      *supplier part number and updates the cost and price fields on
+      *the match; rows that do not match any product code are written
+      *to an exception file instead of being silently dropped.
+      *================================================================
+       identification division.
+       program-id. supimprt.
+       author. edval.
+       environment division.
+       configuration section.
+       special-names.
+           decimal-point is comma.
+       input-output section.
+       file-control.
+           copy "product.sl".
+           select supplier-feed assign to "supfeed"
+               organization is line sequential
+               file status is sf-file-status.
+           select exception-out assign to "supexcpt.rpt"
+               organization is line sequential
+               file status is exc-file-status.
+       data division.
+       file section.
+           copy "product.fd".
+       fd  supplier-feed
+           label record is standard.
+       01  sf-record.
+           05  sf-supplier-code            pic x(06).
+           05  sf-part-no                  pic x(20).
+           05  sf-cost                     pic 9(07)v99.
+           05  sf-price                    pic 9(07)v99.
+           05  filler                      pic x(27).
+       fd  exception-out
+           label record is standard.
+       01  exc-line                        pic x(80).
+       working-storage section.
+       01  prd-file-status                 pic x(02).
+       01  sf-file-status                  pic x(02).
+       01  exc-file-status                 pic x(02).
+       01  ws-eof-sw                       pic x(01).
+           88  ws-eof                      value "Y".
+       01  ws-match-count                  pic 9(07)      comp.
+       01  ws-exception-count              pic 9(07)      comp.
+       01  ws-exception-line.
+           05  ws-x-supplier-code          pic x(06).
+           05  filler                      pic x(02)      value spaces.
+           05  ws-x-part-no                pic x(20).
+           05  filler                      pic x(02)      value spaces.
+           05  ws-x-reason                 pic x(30).
+       procedure division.
+       0000-mainline section.
+           perform 1000-initialize
+           perform 2000-process until ws-eof
+           perform 3000-terminate
+           stop run
+           .
+       0000-mainline-exit.
+           exit.
+
+       1000-initialize section.
+           move zero to ws-match-count
+           move zero to ws-exception-count
+           move "N" to ws-eof-sw
+           open input supplier-feed
+           open i-o product
+           open output exception-out
+           perform 1100-read-feed
+           .
+       1000-initialize-exit.
+           exit.
+
+       1100-read-feed section.
+           read supplier-feed
+               at end
+                   move "Y" to ws-eof-sw
+           end-read
+           .
+       1100-read-feed-exit.
+           exit.
+
+       2000-process section.
+           move sf-supplier-code to prd-supplier-code
+           move sf-part-no      to prd-supplier-part-no
+           read product key is prd-supplier-key
+               invalid key
+                   perform 2100-write-exception
+               not invalid key
+                   move sf-cost  to prd-cost
+                   move sf-price to prd-price
+                   rewrite prd-record
+                   add 1 to ws-match-count
+           end-read
+           perform 1100-read-feed
+           .
+       2000-process-exit.
+           exit.
+
+       2100-write-exception section.
+           move sf-supplier-code to ws-x-supplier-code
+           move sf-part-no       to ws-x-part-no
+           move "no matching product code"
+               to ws-x-reason
+           write exc-line from ws-exception-line
+           add 1 to ws-exception-count
+           .
+       2100-write-exception-exit.
+           exit.
+
+       3000-terminate section.
+           close supplier-feed
+           close product
+           close exception-out
+           .
+       3000-terminate-exit.
+           exit.
