@@ -0,0 +1,15 @@
+      *================================================================
+      *pricehist.fd
+      *record layout for the price-history audit log.  one record is
+      *appended for every price change committed from the products
+      *maintenance screen.
+      *================================================================
+       fd  price-history
+           label record is standard.
+       01  ph-record.
+           05  ph-code                     pic x(14).
+           05  ph-change-date              pic 9(08).
+           05  ph-change-time              pic 9(08).
+           05  ph-operator-id              pic x(08).
+           05  ph-price-before             pic 9(07)v99.
+           05  ph-price-after              pic 9(07)v99.
