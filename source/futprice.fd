@@ -0,0 +1,16 @@
+      *================================================================
+      *futprice.fd
+      *record layout for the future-price file.  a row is entered as
+      *soon as a supplier price is agreed, and the nightly apply job
+      *moves fp-new-price onto the product record once fp-effective-
+      *date has arrived.
+      *================================================================
+       fd  future-price
+           label record is standard.
+       01  fp-record.
+           05  fp-key.
+               10  fp-code                 pic x(14).
+               10  fp-effective-date       pic 9(08).
+           05  fp-new-price                pic 9(07)v99.
+           05  fp-applied-sw               pic x(01).
+               88  fp-applied              value "Y".
